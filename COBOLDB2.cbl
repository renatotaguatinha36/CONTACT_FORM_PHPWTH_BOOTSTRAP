@@ -0,0 +1,750 @@
+      * ---------------------------------------------------
+      *   Module Name: COBOLDB2.cbl
+      *
+      *   Description: Sample COBOL with Db2 program.
+      *
+      *   Purpose: Extracts employee rows from the EMPLOYEE table
+      *   in the Sample database shipped with Db2, either a single
+      *   employee or the whole roster, to a sequential extract file.
+      *
+      *   COMPLILER OPTIONS:
+      *   DATA,EXIT(ADEXIT(FTTDBKW))
+      *   (connect target/userid/password are no longer coded in the
+      *   SQL compiler option - see DB2_DATABASE/DB2_USERID/DB2_PASSWORD
+      *   below and the CONNPARM DD)
+      *
+      *   SYSLIB:
+      *   C:\Program Files\IBM\SQLLIB\INCLUDE\COBOL_A
+      *
+      *   ILINK OPTIONS:
+      *   /de db2api.lib
+      *
+      *   Change history:
+      *   - Employee number is now taken from the JCL PARM, or from a
+      *     SYSIN control card when no PARM is passed, instead of the
+      *     '000010' literal that used to be hardcoded in the SELECT.
+      *   - Selection is now cursor-driven: a specific empno still
+      *     drives a one-row lookup, but leaving empno blank (or
+      *     supplying a WORKDEPT instead) now fetches the matching
+      *     rows through a cursor and writes each one to a sequential
+      *     extract file for the nightly roster run.
+      *   - SQLCODE is now checked explicitly after CONNECT and after
+      *     the fetch loop instead of just displaying SQLCA - a
+      *     connect failure, a deadlock/timeout, and a clean "no rows
+      *     found" each set a distinct program return code so the
+      *     JCL step can branch on RC.
+      *   - Program-pass-fields now carries the full roster layout
+      *     (lastname, workdept, job, salary, hiredate) pulled by the
+      *     same SELECT, not just firstnme, and moved out to the
+      *     PROGPASS copybook so other programs can share it.
+      *   - Added a print-image report (report header, column
+      *     headings, page breaks, department subtotals and a grand
+      *     total) alongside the sequential extract, so the roster
+      *     run produces something that can go straight to a
+      *     department manager instead of a raw SYSOUT display.
+      *   - The Db2 CONNECT target is no longer the 'sample' literal:
+      *     subsystem/database name and userid/password now come from
+      *     DB2_DATABASE/DB2_USERID/DB2_PASSWORD environment variables,
+      *     falling back to the CONNPARM DD, so TEST/PROD no longer
+      *     need a recompile to point this load module somewhere else.
+      *   - Each run now appends one row to the audit extract
+      *     (timestamp, job/user id, empno/workdept requested, final
+      *     SQLCODE and return code) so compliance can answer who
+      *     queried employee data and when.
+      *   - Added checkpoint/restart: every Ws-Commit-Interval rows
+      *     the unit of work is committed and the last-processed
+      *     workdept/empno is written to the restart file, so a run
+      *     that abends partway through the full-table extract can
+      *     pick up where it left off instead of starting over.
+      *   - Extract record layout moved to the EXTREC copybook so the
+      *     reconciliation step (COBDB2RC) can share it.
+      *   - Audit record layout moved to the AUDREC copybook so the
+      *     online lookup transaction (COBDB2CS) can append to the
+      *     same audit trail.
+      *   - A restarted run now appends to (not truncates) the
+      *     extract and report from the run it is resuming, the
+      *     checkpoint carries report page/line position so the
+      *     report doesn't restart at page 1, the cursor is now
+      *     WITH HOLD so it survives the periodic COMMIT, the
+      *     restart predicate only narrows the unattended full-roster
+      *     run and not an ad hoc PARM/SYSIN lookup, a short PARM no
+      *     longer pulls Parm-Workdept from uninitialized bytes, and
+      *     the cursor OPEN now checks SQLCODE like every other SQL
+      *     statement in this program.
+      *   - The restart position is now also gated on
+      *     Ws-Selection-Source = 'DFLT' before it is loaded from (or
+      *     used to clear) the restart file, so an ad hoc PARM/SYSIN
+      *     lookup can no longer open Extract-Out/Report-Out in
+      *     EXTEND mode against a stale nightly-run checkpoint, or
+      *     wipe that checkpoint out from under the nightly job. The
+      *     department/grand accumulators are now carried in the
+      *     restart record too, so a resumed run's subtotals and
+      *     grand total cover the whole job, not just the rows
+      *     fetched after the restart. The restart position itself is
+      *     now recorded after every row instead of only at commit
+      *     time, so a restart never re-fetches (and re-writes) rows
+      *     already appended to Extract-Out/Report-Out since the last
+      *     commit; the Db2 unit of work is still only committed
+      *     every Ws-Commit-Interval rows. The report column headings
+      *     now line up with the detail line's actual field
+      *     positions.
+      *   - Restart-Dept-Salary-Tot/Restart-Grand-Salary-Tot are now
+      *     zoned instead of Comp-3 - Restart-File is Line Sequential,
+      *     which can't carry a packed-decimal field. The department
+      *     subtotal and grand total lines now page-break the same
+      *     way the detail line does, instead of only being caught on
+      *     the next detail line after they already printed past the
+      *     page's line limit. Extract-Out/Report-Out opens are now
+      *     status-checked like every other file in this program.
+      *     Db2 CONNECT return code 8 (connect failed) is now kept
+      *     distinct from COBDB2CS's return code for a rejected
+      *     operator entry, so the shared audit trail's return-code
+      *     column means the same thing regardless of which program
+      *     wrote the row - see AUDREC.cpy for the combined RC scale.
+      *     A CONNECT with no DB2_* environment variables, no CONNPARM
+      *     DD, and no userid/password now falls back to the original
+      *     bare CONNECT TO SAMPLE instead of a CONNECT with blank
+      *     USER/USING credentials that would only fail authentication.
+      * ---------------------------------------------------
+       Identification Division.
+       Program-ID.  COBOLDB2.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Optional Sysin-Card Assign To Sysin
+              Organization Is Line Sequential
+              File Status Is Ws-Sysin-Status.
+
+           Select Extract-Out Assign To Extrout
+              Organization Is Line Sequential
+              File Status Is Ws-Extract-Status.
+
+           Select Report-Out Assign To Reptout
+              Organization Is Line Sequential
+              File Status Is Ws-Report-Status.
+
+      *Protected parameter file holding the Db2 connect target and
+      *credentials - only read when the environment variables below
+      *are not set, so most sites never need this DD at all.
+           Select Optional Connparm-File Assign To Connparm
+              Organization Is Line Sequential
+              File Status Is Ws-Connparm-Status.
+
+      *Compliance audit trail of Db2 lookups - appended to, never
+      *overwritten, so each run adds to the prior history.
+           Select Audit-Out Assign To Auditout
+              Organization Is Line Sequential
+              File Status Is Ws-Audit-Status.
+
+      *Restart control file - holds the workdept/empno of the last
+      *row committed, so an abended run can resume past it.
+           Select Optional Restart-File Assign To Restart
+              Organization Is Line Sequential
+              File Status Is Ws-Restart-Status.
+
+       Data Division.
+
+       File Section.
+       FD  Sysin-Card.
+       01  Sysin-Record.
+           05 Sysin-Empno         Pic x(06).
+           05 Sysin-Workdept      Pic x(03).
+           05 Filler              Pic x(71).
+
+       FD  Extract-Out.
+       COPY EXTREC.
+
+       FD  Report-Out.
+       01  Report-Line            Pic x(132).
+
+       FD  Connparm-File.
+       01  Connparm-Record.
+           05 Connparm-Database    Pic x(08).
+           05 Connparm-Userid      Pic x(08).
+           05 Connparm-Password    Pic x(16).
+           05 Filler               Pic x(48).
+
+       FD  Audit-Out.
+       COPY AUDREC.
+
+       FD  Restart-File.
+       01  Restart-Record.
+           05 Restart-Workdept        Pic x(03).
+           05 Restart-Empno           Pic x(06).
+           05 Restart-Page-No         Pic 9(04).
+           05 Restart-Line-Count      Pic 9(03).
+           05 Restart-Dept-Emp-Count  Pic 9(05).
+      *Zoned, not Comp-3 - Restart-File is Line Sequential, and a
+      *packed-decimal field can't be written to a Line Sequential
+      *record (libcob rejects it with status 71).
+           05 Restart-Dept-Salary-Tot Pic s9(09)v99.
+           05 Restart-Grand-Emp-Count Pic 9(07).
+           05 Restart-Grand-Salary-Tot Pic s9(09)v99.
+
+      *Make sure you have SQLCA included in Working-Storage
+       Working-Storage Section.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *Data structure to store the columns fetched for each employee
+       COPY PROGPASS.
+
+      *Employee number/department used to drive the cursor, and the
+      *switches that record where the selection criteria came from.
+       01 Ws-Control-Fields.
+          05 Ws-Empno            Pic x(06)  Value Spaces.
+          05 Ws-Workdept         Pic x(03)  Value Spaces.
+          05 Ws-Selection-Source Pic x(04)  Value 'DFLT'.
+          05 Ws-Sysin-Eof-Sw     Pic x(01)  Value 'N'.
+             88 Ws-Sysin-Eof             Value 'Y'.
+          05 Ws-Sysin-Status     Pic x(02)  Value '00'.
+          05 Ws-Extract-Status   Pic x(02)  Value '00'.
+          05 Ws-Cursor-Eof-Sw    Pic x(01)  Value 'N'.
+             88 Ws-Cursor-Eof            Value 'Y'.
+          05 Ws-Row-Count        Pic 9(09) Value 0.
+          05 Ws-Last-Sqlcode     Pic s9(09) Value 0.
+          05 Ws-Report-Status    Pic x(02)  Value '00'.
+          05 Ws-Connparm-Status  Pic x(02)  Value '00'.
+          05 Ws-Audit-Status     Pic x(02)  Value '00'.
+          05 Ws-Restart-Status   Pic x(02)  Value '00'.
+
+      *Who's running the job, for the audit trail.
+       01 Ws-Job-Id              Pic x(08)  Value Spaces.
+       01 Ws-Current-Timestamp   Pic x(26)  Value Spaces.
+
+      *Checkpoint/restart fields. A commit every Ws-Commit-Interval
+      *rows keeps the unit of work small on a big extract, and the
+      *restart position lets a rerun skip what already committed.
+       01 Ws-Checkpoint-Fields.
+          05 Ws-Commit-Interval   Pic 9(05) Value 1000.
+          05 Ws-Restart-Workdept  Pic x(03) Value Spaces.
+          05 Ws-Restart-Empno     Pic x(06) Value Spaces.
+          05 Ws-Restarted-Sw      Pic x(01) Value 'N'.
+             88 Ws-Restarted              Value 'Y'.
+
+      *Db2 connect target and credentials, resolved at startup from
+      *the environment (or the CONNPARM DD) instead of being baked
+      *into the SQL compiler options.
+       01 Ws-Connect-Fields.
+          05 Ws-Db2-Database     Pic x(08)  Value Spaces.
+          05 Ws-Db2-Userid       Pic x(08)  Value Spaces.
+          05 Ws-Db2-Password     Pic x(16)  Value Spaces.
+
+      *Report pagination and department control-break fields.
+       01 Ws-Report-Fields.
+          05 Ws-Page-No          Pic 9(04) Value 0.
+          05 Ws-Line-Count       Pic 9(03) Value 99.
+          05 Ws-Lines-Per-Page   Pic 9(03) Value 55.
+          05 Ws-Prev-Workdept    Pic x(03) Value Spaces.
+          05 Ws-First-Row-Sw     Pic x(01) Value 'Y'.
+             88 Ws-First-Row             Value 'Y'.
+          05 Ws-Dept-Emp-Count   Pic 9(05) Value 0.
+          05 Ws-Dept-Salary-Tot  Pic s9(09)v99 Comp-3 Value 0.
+          05 Ws-Grand-Emp-Count  Pic 9(07) Value 0.
+          05 Ws-Grand-Salary-Tot Pic s9(09)v99 Comp-3 Value 0.
+          05 Ws-Edit-Salary      Pic -(9)9.99.
+          05 Ws-Edit-Page-No     Pic zzz9.
+
+      *Program return code set from Ws-Last-Sqlcode so the JCL step
+      *can tell "employee not found" apart from a real failure
+      *instead of everything looking the same in the job log.
+      *This scale is shared with the Audit-Return-Code column of the
+      *AUDREC trail COBDB2CS also writes to - see AUDREC.cpy for the
+      *combined scale, so a compliance reviewer can tell the two
+      *programs' rows apart by return code alone.
+       01 Ws-Return-Code         Pic 9(02)  Value 0.
+          88 Ws-Rc-Normal                Value 0.
+          88 Ws-Rc-Not-Found              Value 4.
+          88 Ws-Rc-Connect-Failed         Value 8.
+          88 Ws-Rc-Deadlock-Timeout       Value 12.
+          88 Ws-Rc-Sql-Error              Value 16.
+          88 Ws-Rc-File-Open-Error        Value 20.
+
+      *Area used to receive the JCL PARM, following the standard
+      *mainframe PARM-AREA convention (length prefix + data), laid
+      *out the same way as the SYSIN control card: empno in 1-6,
+      *workdept in 7-9.
+       Linkage Section.
+       01 Parm-Area.
+          05 Parm-Length         Pic s9(4) Comp.
+          05 Parm-Data.
+             10 Parm-Empno       Pic x(06).
+             10 Parm-Workdept    Pic x(03).
+             10 Filler           Pic x(71).
+
+       Procedure Division Using Parm-Area.
+
+       0000-Main-Para.
+      *Decide what drives the cursor: a PARM beats a SYSIN control
+      *card, which beats the default of "no filter" (the whole
+      *table). An empno, if present, narrows the cursor to one row;
+      *otherwise a workdept narrows it to a department.
+           Perform 0100-Get-Selection-From-Parm.
+           If Ws-Selection-Source = 'DFLT'
+              Perform 0200-Get-Selection-From-Sysin
+           End-If.
+
+           Perform 0150-Get-Connect-Parms.
+           Perform 0160-Get-Job-Id.
+           Perform 0170-Get-Restart-Position.
+
+      *A Connection to the database must be made! A blank userid
+      *means no DB2_USERID env var, no CONNPARM DD, and so no
+      *credentials at all - the true out-of-the-box case - so this
+      *connects the same bare way the original hardcoded CONNECT did,
+      *rather than sending an empty USER/USING that Db2 would just
+      *fail authentication on.
+           If Ws-Db2-Userid = Spaces
+              EXEC SQL CONNECT TO :Ws-Db2-Database END-EXEC
+           Else
+              EXEC SQL CONNECT TO :Ws-Db2-Database
+                 USER :Ws-Db2-Userid USING :Ws-Db2-Password
+              END-EXEC
+           End-If.
+           Move SQLCODE To Ws-Last-Sqlcode
+           If Ws-Last-Sqlcode Not = 0
+              Move 8 To Ws-Return-Code
+              Display "CONNECT failed, SQLCODE=" Ws-Last-Sqlcode
+              Display SQLCA
+              Perform 0800-Write-Audit-Record
+              Move Ws-Return-Code To Return-Code
+              Goback
+           End-If.
+
+      *Cursor over the EMPLOYEE table, narrowed by whichever of
+      *empno/workdept was supplied - blank host variables match
+      *every row, so the same cursor serves a single lookup, a
+      *department extract, and the full-roster nightly run. WITH
+      *HOLD keeps it open across the COMMITs the checkpoint logic
+      *issues every Ws-Commit-Interval rows - without it, Db2 closes
+      *the cursor at the first commit and every FETCH after that
+      *fails. The restart predicate only ever applies to the
+      *unattended full-roster run (Ws-Selection-Source = 'DFLT') -
+      *an ad hoc PARM/SYSIN lookup must not be narrowed by a
+      *checkpoint left over from some earlier, unrelated run.
+           EXEC SQL DECLARE Emp-Cursor CURSOR WITH HOLD FOR
+              SELECT empno, firstnme, lastname, workdept, job,
+                     salary, hiredate
+              FROM employee
+              WHERE (:Ws-Empno = ' ' OR empno = :Ws-Empno)
+                AND (:Ws-Workdept = ' ' OR workdept = :Ws-Workdept)
+                AND (:Ws-Selection-Source NOT = 'DFLT'
+                     OR :Ws-Restart-Workdept = ' '
+                     OR workdept > :Ws-Restart-Workdept
+                     OR (workdept = :Ws-Restart-Workdept
+                         AND empno > :Ws-Restart-Empno))
+              ORDER BY workdept, empno
+           END-EXEC.
+
+      *A restarted run appends to the partial extract/report left by
+      *the run that abended, rather than truncating the rows already
+      *written before the abend.
+           If Ws-Restarted
+              Open Extend Extract-Out
+              Open Extend Report-Out
+           Else
+              Open Output Extract-Out
+              Open Output Report-Out
+           End-If.
+
+      *Both files are essential to every request this program serves
+      *- fail with a controlled return code instead of writing to a
+      *file that never opened (e.g. a restarted run whose prior
+      *Extract-Out/Report-Out were removed between the abend and the
+      *restart, so the EXTEND open above has nothing to extend).
+           If Ws-Extract-Status Not = '00'
+              Or Ws-Report-Status Not = '00'
+              Move 20 To Ws-Return-Code
+              Display "EXTRACT-OUT/REPORT-OUT OPEN FAILED, STATUS="
+                 Ws-Extract-Status " " Ws-Report-Status
+              Perform 0800-Write-Audit-Record
+              Move Ws-Return-Code To Return-Code
+              Goback
+           End-If.
+
+           EXEC SQL OPEN Emp-Cursor END-EXEC.
+           Move SQLCODE To Ws-Last-Sqlcode
+           If Ws-Last-Sqlcode Not = 0
+              Move 16 To Ws-Return-Code
+              Display "OPEN CURSOR failed, SQLCODE=" Ws-Last-Sqlcode
+              Set Ws-Cursor-Eof To True
+           End-If.
+
+           Perform Until Ws-Cursor-Eof
+              EXEC SQL FETCH Emp-Cursor INTO :Ws-Fetched-Empno,
+                 :Firstnme, :Lastname, :Workdept, :Job, :Salary,
+                 :Hiredate
+              END-EXEC
+              Move SQLCODE To Ws-Last-Sqlcode
+              Evaluate Ws-Last-Sqlcode
+                 When 0
+                    Perform 0300-Write-Extract-Record
+                 When 100
+                    Set Ws-Cursor-Eof To True
+                 When -911
+                 When -913
+                    Set Ws-Cursor-Eof To True
+                    Move 12 To Ws-Return-Code
+                 When Other
+                    Set Ws-Cursor-Eof To True
+                    Move 16 To Ws-Return-Code
+              End-Evaluate
+           End-Perform.
+
+           EXEC SQL CLOSE Emp-Cursor END-EXEC.
+
+           Close Extract-Out.
+
+      *Close out the last department's subtotal and print the
+      *grand total, but only if a report was actually started.
+           If Not Ws-First-Row
+              Perform 0600-Write-Dept-Subtotal
+              Perform 0700-Write-Grand-Total
+           End-If.
+           Close Report-Out.
+
+      *A fetch loop that ran to a clean +100 with nothing written is
+      *a legitimate "not found", not a failure - only overlay that
+      *onto the return code when nothing worse already set it.
+           If Ws-Return-Code = 0 And Ws-Row-Count = 0
+              Move 4 To Ws-Return-Code
+           End-If.
+
+      *A clean finish (no deadlock/SQL error) means there is nothing
+      *left to restart from - but only the unattended DFLT run reads
+      *or writes the restart file, so only it may clear it. An ad hoc
+      *PARM/SYSIN lookup finishing clean must not wipe a DFLT run's
+      *in-progress checkpoint.
+           If Ws-Return-Code < 12 And Ws-Selection-Source = 'DFLT'
+              Perform 0950-Clear-Restart-File
+           End-If.
+
+           Display "Employee extract (" Ws-Selection-Source "): "
+              "empno=" Ws-Empno " workdept=" Ws-Workdept
+           Display "Rows written: " Ws-Row-Count
+           Display "Return code: " Ws-Return-Code
+
+           Display " "
+      *The CLOSE Emp-Cursor above refreshes SQLCODE to its own
+      *(normally successful) result, so displaying SQLCA here would
+      *show the CLOSE's status, not the CONNECT/OPEN/FETCH/COMMIT
+      *failure (if any) that actually drove Ws-Return-Code - display
+      *the saved value instead.
+           Display "Last SQLCODE: " Ws-Last-Sqlcode
+
+           Perform 0800-Write-Audit-Record
+
+           Move Ws-Return-Code To Return-Code
+           Goback.
+
+       0100-Get-Selection-From-Parm.
+      *PARM-LENGTH of zero means no PARM was coded on the EXEC
+      *statement, so fall through and let SYSIN have a try. A PARM
+      *shorter than the full empno+workdept layout (PARM='000010',
+      *the common case, passes only the 6-byte empno) must not pull
+      *Parm-Workdept out of whatever uninitialized bytes happen to
+      *follow it in the linkage area.
+           If Parm-Length >= 6
+              Move Parm-Empno To Ws-Empno
+              Move 'PARM' To Ws-Selection-Source
+           End-If.
+           If Parm-Length >= 9
+              Move Parm-Workdept To Ws-Workdept
+           End-If.
+
+       0150-Get-Connect-Parms.
+      *Environment variables win when set - that is how most sites
+      *now hand jobs their connect target without a rebuild. When
+      *one is missing, fall back to the CONNPARM DD.
+           Accept Ws-Db2-Database From Environment "DB2_DATABASE"
+           Accept Ws-Db2-Userid From Environment "DB2_USERID"
+           Accept Ws-Db2-Password From Environment "DB2_PASSWORD"
+
+           If Ws-Db2-Database = Spaces
+              Open Input Connparm-File
+              If Ws-Connparm-Status = '00'
+                 Read Connparm-File
+                    At End Continue
+                 End-Read
+                 If Ws-Connparm-Status = '00'
+                    Move Connparm-Database To Ws-Db2-Database
+                    Move Connparm-Userid To Ws-Db2-Userid
+                    Move Connparm-Password To Ws-Db2-Password
+                 End-If
+                 Close Connparm-File
+              End-If
+           End-If.
+
+      *Still nothing configured - fall back to the original sample
+      *database so the program keeps working out of the box.
+           If Ws-Db2-Database = Spaces
+              Move "sample" To Ws-Db2-Database
+           End-If.
+
+       0160-Get-Job-Id.
+      *JOB_NAME is set by the JCL step under most shops' jobcard
+      *conventions; fall back to the submitting userid when it isn't.
+           Accept Ws-Job-Id From Environment "JOB_NAME"
+           If Ws-Job-Id = Spaces
+              Accept Ws-Job-Id From Environment "USER"
+           End-If.
+
+       0170-Get-Restart-Position.
+      *A restart position only ever applies to the unattended
+      *full-roster run - an ad hoc PARM/SYSIN lookup must not pick up
+      *(or later clear) a checkpoint left over from some earlier,
+      *unrelated DFLT run. No restart record means either a fresh run
+      *or the prior run finished clean - either way, start from the
+      *beginning.
+           If Ws-Selection-Source = 'DFLT'
+              Open Input Restart-File
+              If Ws-Restart-Status = '00'
+                 Read Restart-File
+                    At End Continue
+                 End-Read
+                 If Ws-Restart-Status = '00'
+                    Move Restart-Workdept To Ws-Restart-Workdept
+                    Move Restart-Empno To Ws-Restart-Empno
+                    Move Restart-Page-No To Ws-Page-No
+                    Move Restart-Line-Count To Ws-Line-Count
+                    Move Restart-Workdept To Ws-Prev-Workdept
+                    Move Restart-Dept-Emp-Count To Ws-Dept-Emp-Count
+                    Move Restart-Dept-Salary-Tot To Ws-Dept-Salary-Tot
+                    Move Restart-Grand-Emp-Count To Ws-Grand-Emp-Count
+                    Move Restart-Grand-Salary-Tot
+                       To Ws-Grand-Salary-Tot
+                    Set Ws-Restarted To True
+                    Set Ws-First-Row-Sw To 'N'
+                 End-If
+                 Close Restart-File
+              End-If
+           End-If.
+
+       0200-Get-Selection-From-Sysin.
+      *A SYSIN control card is optional too - if the DD is missing
+      *or empty, the default of no filter (full table) stands.
+           Open Input Sysin-Card
+           If Ws-Sysin-Status = '00'
+              Read Sysin-Card
+                  At End Set Ws-Sysin-Eof To True
+              End-Read
+              If Not Ws-Sysin-Eof
+                 Move Sysin-Empno To Ws-Empno
+                 Move Sysin-Workdept To Ws-Workdept
+                 Move 'CARD' To Ws-Selection-Source
+              End-If
+              Close Sysin-Card
+           End-If.
+
+       0300-Write-Extract-Record.
+           Add 1 To Ws-Row-Count
+           Move Ws-Fetched-Empno To Ext-Empno
+           Move Firstnme To Ext-Firstnme
+           Move Lastname To Ext-Lastname
+           Move Workdept To Ext-Workdept
+           Move Job To Ext-Job
+           Move Salary To Ext-Salary
+           Move Hiredate To Ext-Hiredate
+           Write Extract-Record.
+
+      *The cursor is ordered by workdept, so a change in Workdept
+      *(other than on the very first row) marks a department break -
+      *close out the prior department's subtotal before starting the
+      *new one.
+           If Ws-First-Row
+              Set Ws-First-Row-Sw To 'N'
+           Else
+              If Workdept Not = Ws-Prev-Workdept
+                 Perform 0600-Write-Dept-Subtotal
+              End-If
+           End-If.
+           Move Workdept To Ws-Prev-Workdept
+
+           Perform 0500-Write-Detail-Line
+
+           Add 1 To Ws-Dept-Emp-Count
+           Add Salary To Ws-Dept-Salary-Tot
+           Add 1 To Ws-Grand-Emp-Count
+           Add Salary To Ws-Grand-Salary-Tot.
+
+      *The restart position is recorded after every row, not just at
+      *commit time, so it always matches exactly what has physically
+      *been appended to Extract-Out/Report-Out - otherwise a restart
+      *would re-fetch (and re-write) whatever rows were written since
+      *the last Db2 COMMIT, duplicating them. The Db2 unit of work
+      *itself is still only committed every Ws-Commit-Interval rows.
+      *Restart-File only means something for the unattended full-
+      *roster run - same guard as 0170-Get-Restart-Position and the
+      *end-of-run clear below, so an ad hoc PARM/SYSIN lookup run
+      *ahead of the nightly DFLT job can't plant a bogus restart
+      *position that makes the next DFLT run resume from the wrong
+      *place (or skip rows outright).
+           If Ws-Selection-Source = 'DFLT'
+              Perform 0850-Write-Restart-Record
+           End-If.
+
+           If Ws-Row-Count Is Equal To
+              (Ws-Row-Count / Ws-Commit-Interval) * Ws-Commit-Interval
+              Perform 0900-Checkpoint-Commit
+           End-If.
+
+       0400-Write-Report-Headers.
+           Add 1 To Ws-Page-No
+           Move Ws-Page-No To Ws-Edit-Page-No
+           Move Spaces To Report-Line
+           String "EMPLOYEE ROSTER REPORT" Delimited By Size
+              "   PAGE " Delimited By Size
+              Ws-Edit-Page-No Delimited By Size
+              Into Report-Line
+           End-String
+           Write Report-Line After Advancing Page
+
+      *Column positions below line up with the detail line built by
+      *0500-Write-Detail-Line (Empno 1-6, Firstnme 8-37, Lastname
+      *39-53, Workdept 55-57, Job 59-66, salary edit 68-80, Hiredate
+      *82-91) - keep the two in step if either changes.
+           Move Spaces To Report-Line
+           String "EMPNO  FIRSTNAME                      "
+              "LASTNAME        "
+              "DPT JOB      "
+              "SALARY        "
+              "HIREDATE" Delimited By Size
+              Into Report-Line
+           End-String
+           Write Report-Line After Advancing 2 Lines
+
+           Move Spaces To Report-Line
+           String "------ ------------------------------ "
+              "--------------- --- -------- "
+              "------------- ----------" Delimited By Size
+              Into Report-Line
+           End-String
+           Write Report-Line After Advancing 1 Lines
+
+           Move 4 To Ws-Line-Count.
+
+       0500-Write-Detail-Line.
+      *Start a new page whenever the current one is full.
+           If Ws-Line-Count >= Ws-Lines-Per-Page
+              Perform 0400-Write-Report-Headers
+           End-If.
+
+           Move Salary To Ws-Edit-Salary
+           Move Spaces To Report-Line
+           String Ws-Fetched-Empno Delimited By Size
+              " " Delimited By Size
+              Firstnme Delimited By Size
+              " " Delimited By Size
+              Lastname Delimited By Size
+              " " Delimited By Size
+              Workdept Delimited By Size
+              " " Delimited By Size
+              Job Delimited By Size
+              " " Delimited By Size
+              Ws-Edit-Salary Delimited By Size
+              " " Delimited By Size
+              Hiredate Delimited By Size
+              Into Report-Line
+           End-String
+           Write Report-Line After Advancing 1 Lines
+           Add 1 To Ws-Line-Count.
+
+       0600-Write-Dept-Subtotal.
+      *Start a new page whenever the current one is full, same as
+      *0500-Write-Detail-Line - otherwise a subtotal that lands right
+      *at the page limit prints past it instead of on the next page.
+           If Ws-Line-Count >= Ws-Lines-Per-Page
+              Perform 0400-Write-Report-Headers
+           End-If.
+
+           Move Ws-Dept-Salary-Tot To Ws-Edit-Salary
+           Move Spaces To Report-Line
+           String "  DEPT " Delimited By Size
+              Ws-Prev-Workdept Delimited By Size
+              " TOTAL - EMPLOYEES: " Delimited By Size
+              Ws-Dept-Emp-Count Delimited By Size
+              "  SALARY: " Delimited By Size
+              Ws-Edit-Salary Delimited By Size
+              Into Report-Line
+           End-String
+           Write Report-Line After Advancing 2 Lines
+           Add 2 To Ws-Line-Count
+           Move 0 To Ws-Dept-Emp-Count
+           Move 0 To Ws-Dept-Salary-Tot.
+
+       0700-Write-Grand-Total.
+      *Start a new page whenever the current one is full, same as
+      *0500-Write-Detail-Line.
+           If Ws-Line-Count >= Ws-Lines-Per-Page
+              Perform 0400-Write-Report-Headers
+           End-If.
+
+           Move Ws-Grand-Salary-Tot To Ws-Edit-Salary
+           Move Spaces To Report-Line
+           String "GRAND TOTAL - EMPLOYEES: " Delimited By Size
+              Ws-Grand-Emp-Count Delimited By Size
+              "  SALARY: " Delimited By Size
+              Ws-Edit-Salary Delimited By Size
+              Into Report-Line
+           End-String
+           Write Report-Line After Advancing 2 Lines.
+
+       0800-Write-Audit-Record.
+      *Append-only: open EXTEND so this run's row lands after every
+      *prior run's, never replacing the audit history.
+           Move Function Current-Date To Ws-Current-Timestamp
+           Open Extend Audit-Out
+           If Ws-Audit-Status Not = '00'
+              Open Output Audit-Out
+           End-If
+           Move Ws-Current-Timestamp To Audit-Timestamp
+           Move Ws-Job-Id To Audit-Job-Id
+           Move Ws-Empno To Audit-Empno
+           Move Ws-Workdept To Audit-Workdept
+           Move Ws-Last-Sqlcode To Audit-Sqlcode
+           Move Ws-Return-Code To Audit-Return-Code
+           Move Ws-Row-Count To Audit-Row-Count
+           Write Audit-Record
+           Close Audit-Out.
+
+       0850-Write-Restart-Record.
+      *Keeps the restart file in exact sync with the row just
+      *appended to Extract-Out/Report-Out, independent of how often
+      *the Db2 unit of work gets committed (see 0900-Checkpoint-
+      *Commit) - open output to overwrite the prior checkpoint with
+      *the new one. Page number and line count ride along too, so a
+      *restarted run picks the report up on the same page instead of
+      *jumping back to page 1 partway through, and the department/
+      *grand accumulators ride along as well since they are plain
+      *Working-Storage counters, not part of Extract-Out.
+           Move Workdept To Restart-Workdept
+           Move Ws-Fetched-Empno To Restart-Empno
+           Move Ws-Page-No To Restart-Page-No
+           Move Ws-Line-Count To Restart-Line-Count
+           Move Ws-Dept-Emp-Count To Restart-Dept-Emp-Count
+           Move Ws-Dept-Salary-Tot To Restart-Dept-Salary-Tot
+           Move Ws-Grand-Emp-Count To Restart-Grand-Emp-Count
+           Move Ws-Grand-Salary-Tot To Restart-Grand-Salary-Tot
+           Open Output Restart-File
+           Write Restart-Record
+           Close Restart-File.
+
+       0900-Checkpoint-Commit.
+      *Bounds the size of the Db2 unit of work on a big extract.
+      *The restart position itself is kept current every row by
+      *0850-Write-Restart-Record, so this interval only affects how
+      *often Db2 releases locks/log space - it has no bearing on
+      *what a restart re-fetches.
+           EXEC SQL COMMIT END-EXEC.
+           Move SQLCODE To Ws-Last-Sqlcode
+           If Ws-Last-Sqlcode Not = 0
+              Move 16 To Ws-Return-Code
+              Display "COMMIT failed, SQLCODE=" Ws-Last-Sqlcode
+              Set Ws-Cursor-Eof To True
+           End-If.
+
+       0950-Clear-Restart-File.
+      *The run finished clean - an empty restart file means the
+      *next run starts from the top instead of resuming mid-table.
+           Open Output Restart-File
+           Close Restart-File.
