@@ -0,0 +1,19 @@
+      *---------------------------------------------------------
+      *   Copybook: EXTREC.cpy
+      *   Record layout for the sequential employee extract file
+      *   produced by COBOLDB2 and consumed by the reconciliation
+      *   step (COBDB2RC), so both programs agree on the columns.
+      *
+      *   Ext-Salary is zoned (not Comp-3): the extract, the sort
+      *   work files, and the sorted copies are all Line Sequential,
+      *   and a packed-decimal field can't be written to a Line
+      *   Sequential record (libcob rejects it with status 71).
+      *---------------------------------------------------------
+       01  Extract-Record.
+           05 Ext-Empno           Pic x(06).
+           05 Ext-Firstnme        Pic x(30).
+           05 Ext-Lastname        Pic x(15).
+           05 Ext-Workdept        Pic x(03).
+           05 Ext-Job             Pic x(08).
+           05 Ext-Salary          Pic s9(07)v99.
+           05 Ext-Hiredate        Pic x(10).
