@@ -0,0 +1,29 @@
+      *---------------------------------------------------------
+      *   Copybook: AUDREC.cpy
+      *   Record layout for the compliance audit trail of Db2
+      *   employee lookups, shared by the batch extract (COBOLDB2)
+      *   and the online ad hoc lookup transaction (COBDB2CS) so
+      *   every access - batch or interactive - leaves the same
+      *   shape of record behind.
+      *
+      *   Audit-Return-Code scale (shared by both programs, so a
+      *   reviewer can tell which one wrote a given row without
+      *   checking Audit-Job-Id):
+      *      0  - normal (row found/fetched)
+      *      4  - no matching row (SQLCODE 100)
+      *      8  - Db2 CONNECT failed (COBOLDB2 only)
+      *      12 - deadlock/timeout (COBOLDB2 only)
+      *      16 - other SQL error
+      *      20 - Extract-Out/Report-Out failed to open (COBOLDB2
+      *           only)
+      *      24 - operator input rejected before any SQL ran
+      *           (COBDB2CS only)
+      *---------------------------------------------------------
+       01  Audit-Record.
+           05 Audit-Timestamp      Pic x(26).
+           05 Audit-Job-Id         Pic x(08).
+           05 Audit-Empno          Pic x(06).
+           05 Audit-Workdept       Pic x(03).
+           05 Audit-Sqlcode        Pic -(9)9.
+           05 Audit-Return-Code    Pic 9(02).
+           05 Audit-Row-Count      Pic 9(09).
