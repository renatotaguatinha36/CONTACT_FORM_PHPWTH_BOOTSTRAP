@@ -0,0 +1,16 @@
+      *---------------------------------------------------------
+      *   Copybook: PROGPASS.cpy
+      *   Host-variable layout for one EMPLOYEE row, shared by
+      *   every program that SELECTs against the EMPLOYEE table
+      *   (COBOLDB2, the reconciliation step, and the online
+      *   lookup transaction) so the column list stays in one
+      *   place.
+      *---------------------------------------------------------
+       01 Program-pass-fields.
+          05 Ws-Fetched-Empno Pic x(06).
+          05 Firstnme         Pic x(30).
+          05 Lastname         Pic x(15).
+          05 Workdept         Pic x(03).
+          05 Job              Pic x(08).
+          05 Salary           Pic s9(07)v99 Comp-3.
+          05 Hiredate         Pic x(10).
