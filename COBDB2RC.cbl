@@ -0,0 +1,330 @@
+      * ---------------------------------------------------
+      *   Module Name: COBDB2RC.cbl
+      *
+      *   Description: Reconciliation step for the COBOLDB2 roster
+      *   extract.
+      *
+      *   Purpose: Compares today's employee extract against the
+      *   prior run's extract (both produced by COBOLDB2, EXTREC
+      *   layout) and reports new hires, salary changes, and
+      *   department transfers instead of making someone eyeball two
+      *   full listings side by side.
+      *
+      *   Both extracts come off COBOLDB2's workdept/empno cursor, so
+      *   as written they are grouped by department rather than
+      *   sorted by empno straight through - an employee who
+      *   transferred departments between the two runs would land in
+      *   a different place in each file. This step sorts its own
+      *   working copy of each extract into empno order before
+      *   merging, so a transfer still lines up as one matched
+      *   employee (and reports as a DEPT XFER) instead of a false
+      *   DROPPED/NEW HIRE pair.
+      *
+      *   Change history:
+      *   - Initial version.
+      *   - Extract record layout now shared with COBOLDB2 via COPY
+      *     EXTREC REPLACING instead of a hand-duplicated 01 level.
+      *   - Both extracts are sorted into empno order before the
+      *     merge, instead of assuming the workdept/empno cursor
+      *     order COBOLDB2 writes them in was already empno order.
+      * ---------------------------------------------------
+       Identification Division.
+       Program-ID.  COBDB2RC.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+      *Optional: no prior-day extract (first run, or a day the batch
+      *job didn't produce one) is the expected case this step has to
+      *handle, not a job-step failure.
+           Select Optional Prior-Extract Assign To Priorext
+              Organization Is Line Sequential
+              File Status Is Ws-Prior-Status.
+
+           Select Current-Extract Assign To Currext
+              Organization Is Line Sequential
+              File Status Is Ws-Current-Status.
+
+      *Work files for the internal sorts that put both extracts into
+      *empno order before the merge in 0000-Main-Para.
+           Select Sort-Prior-Work Assign To Priorwk.
+           Select Sort-Current-Work Assign To Currwk.
+
+      *Empno-ordered copies of the two extracts, built by
+      *0150-Sort-Extracts and read by the merge - each has its own
+      *file status field, distinct from Prior-Extract/Current-Extract
+      *above, since these two are read repeatedly through the merge
+      *loop while the raw extracts are only opened once, briefly, to
+      *feed the sort.
+           Select Prior-Sorted Assign To Priosort
+              Organization Is Line Sequential
+              File Status Is Ws-Priosort-Status.
+
+           Select Current-Sorted Assign To Currsort
+              Organization Is Line Sequential
+              File Status Is Ws-Currsort-Status.
+
+           Select Recon-Report Assign To Reconrpt
+              Organization Is Line Sequential
+              File Status Is Ws-Recon-Status.
+
+       Data Division.
+
+       File Section.
+      *Extracts as COBOLDB2 writes them (workdept/empno cursor
+      *order) - each is only ever read once, internally, by the
+      *SORT ... USING statements in 0150-Sort-Extracts, so the field
+      *names below are never referenced anywhere else in this
+      *program.
+       FD  Prior-Extract.
+       COPY EXTREC.
+
+       FD  Current-Extract.
+       COPY EXTREC
+           REPLACING ==Extract-Record== BY ==Extract-Record-2==
+               ==Ext-Empno==    BY ==Ext-Empno-2==
+               ==Ext-Firstnme== BY ==Ext-Firstnme-2==
+               ==Ext-Lastname== BY ==Ext-Lastname-2==
+               ==Ext-Workdept== BY ==Ext-Workdept-2==
+               ==Ext-Job==      BY ==Ext-Job-2==
+               ==Ext-Salary==   BY ==Ext-Salary-2==
+               ==Ext-Hiredate== BY ==Ext-Hiredate-2==.
+
+       SD  Sort-Prior-Work.
+       COPY EXTREC
+           REPLACING ==Extract-Record== BY ==Sort-Prior-Record==
+               ==Ext-Empno==    BY ==Sort-Prior-Empno==
+               ==Ext-Firstnme== BY ==Sort-Prior-Firstnme==
+               ==Ext-Lastname== BY ==Sort-Prior-Lastname==
+               ==Ext-Workdept== BY ==Sort-Prior-Workdept==
+               ==Ext-Job==      BY ==Sort-Prior-Job==
+               ==Ext-Salary==   BY ==Sort-Prior-Salary==
+               ==Ext-Hiredate== BY ==Sort-Prior-Hiredate==.
+
+       SD  Sort-Current-Work.
+       COPY EXTREC
+           REPLACING ==Extract-Record== BY ==Sort-Curr-Record==
+               ==Ext-Empno==    BY ==Sort-Curr-Empno==
+               ==Ext-Firstnme== BY ==Sort-Curr-Firstnme==
+               ==Ext-Lastname== BY ==Sort-Curr-Lastname==
+               ==Ext-Workdept== BY ==Sort-Curr-Workdept==
+               ==Ext-Job==      BY ==Sort-Curr-Job==
+               ==Ext-Salary==   BY ==Sort-Curr-Salary==
+               ==Ext-Hiredate== BY ==Sort-Curr-Hiredate==.
+
+      *Empno-ordered output of the sorts above - these are the
+      *records the merge logic in 0000-Main-Para actually reads.
+       FD  Prior-Sorted.
+       COPY EXTREC
+           REPLACING ==Extract-Record== BY ==Prior-Record==
+               ==Ext-Empno==    BY ==Prior-Empno==
+               ==Ext-Firstnme== BY ==Prior-Firstnme==
+               ==Ext-Lastname== BY ==Prior-Lastname==
+               ==Ext-Workdept== BY ==Prior-Workdept==
+               ==Ext-Job==      BY ==Prior-Job==
+               ==Ext-Salary==   BY ==Prior-Salary==
+               ==Ext-Hiredate== BY ==Prior-Hiredate==.
+
+       FD  Current-Sorted.
+       COPY EXTREC
+           REPLACING ==Extract-Record== BY ==Current-Record==
+               ==Ext-Empno==    BY ==Curr-Empno==
+               ==Ext-Firstnme== BY ==Curr-Firstnme==
+               ==Ext-Lastname== BY ==Curr-Lastname==
+               ==Ext-Workdept== BY ==Curr-Workdept==
+               ==Ext-Job==      BY ==Curr-Job==
+               ==Ext-Salary==   BY ==Curr-Salary==
+               ==Ext-Hiredate== BY ==Curr-Hiredate==.
+
+       FD  Recon-Report.
+       01  Recon-Line              Pic x(132).
+
+       Working-Storage Section.
+       01 Ws-Status-Fields.
+          05 Ws-Prior-Status      Pic x(02) Value '00'.
+          05 Ws-Current-Status    Pic x(02) Value '00'.
+          05 Ws-Priosort-Status   Pic x(02) Value '00'.
+          05 Ws-Currsort-Status   Pic x(02) Value '00'.
+          05 Ws-Recon-Status      Pic x(02) Value '00'.
+          05 Ws-Prior-Eof-Sw      Pic x(01) Value 'N'.
+             88 Ws-Prior-Eof              Value 'Y'.
+          05 Ws-Current-Eof-Sw    Pic x(01) Value 'N'.
+             88 Ws-Current-Eof            Value 'Y'.
+
+       01 Ws-Counters.
+          05 Ws-New-Hire-Count    Pic 9(07) Value 0.
+          05 Ws-Changed-Count     Pic 9(07) Value 0.
+          05 Ws-Dropped-Count     Pic 9(07) Value 0.
+
+       01 Ws-Edit-Fields.
+          05 Ws-Edit-Prior-Salary Pic -(7)9.99.
+          05 Ws-Edit-Curr-Salary  Pic -(7)9.99.
+
+       Procedure Division.
+
+       0000-Main-Para.
+           Perform 0150-Sort-Extracts
+
+           Open Input Prior-Sorted
+           Open Input Current-Sorted
+           Open Output Recon-Report
+
+           Perform 0100-Write-Report-Header
+
+      *No prior-day extract to open (the optional Priorext DD was
+      *missing, or empty) - treat it the same as an exhausted file
+      *so every current row reports as a new hire instead of the
+      *step abending on the first read.
+           If Ws-Priosort-Status = '00'
+              Perform 0200-Read-Prior
+           Else
+              Set Ws-Prior-Eof To True
+           End-If
+           Perform 0300-Read-Current
+
+      *Merge the two empno-sorted extracts: a key only in Current is
+      *a new hire, a key only in Prior is a drop (the employee left
+      *the table), and a matching key is compared field by field for
+      *salary changes and department transfers.
+           Perform Until Ws-Prior-Eof And Ws-Current-Eof
+              Evaluate True
+                 When Ws-Prior-Eof
+                    Perform 0400-Report-New-Hire
+                    Perform 0300-Read-Current
+                 When Ws-Current-Eof
+                    Perform 0500-Report-Dropped
+                    Perform 0200-Read-Prior
+                 When Curr-Empno < Prior-Empno
+                    Perform 0400-Report-New-Hire
+                    Perform 0300-Read-Current
+                 When Curr-Empno > Prior-Empno
+                    Perform 0500-Report-Dropped
+                    Perform 0200-Read-Prior
+                 When Other
+                    Perform 0600-Compare-Employee
+                    Perform 0200-Read-Prior
+                    Perform 0300-Read-Current
+              End-Evaluate
+           End-Perform.
+
+           Perform 0700-Write-Report-Totals
+
+      *Prior-Sorted always exists, even if empty (see the Else branch
+      *in 0150-Sort-Extracts below), so this close is unconditional
+      *the same way Current-Sorted's is.
+           Close Prior-Sorted
+           Close Current-Sorted
+           Close Recon-Report
+
+           Goback.
+
+       0150-Sort-Extracts.
+      *Sort each extract's rows into empno order into Prior-Sorted /
+      *Current-Sorted, which is what the merge above actually reads.
+           Open Input Prior-Extract
+           If Ws-Prior-Status = '00'
+              Close Prior-Extract
+              Sort Sort-Prior-Work On Ascending Key Sort-Prior-Empno
+                 Using Prior-Extract
+                 Giving Prior-Sorted
+           Else
+      *No prior-day extract - an empty sorted file reads back as an
+      *immediate AT END, same as today's "no prior file" case.
+              Open Output Prior-Sorted
+              Close Prior-Sorted
+           End-If.
+
+           Sort Sort-Current-Work On Ascending Key Sort-Curr-Empno
+              Using Current-Extract
+              Giving Current-Sorted.
+
+       0100-Write-Report-Header.
+           Move Spaces To Recon-Line
+           String "EMPLOYEE RECONCILIATION REPORT" Delimited By Size
+              Into Recon-Line
+           End-String
+           Write Recon-Line After Advancing Page
+
+           Move Spaces To Recon-Line
+           String "EMPNO  TYPE         DETAIL" Delimited By Size
+              Into Recon-Line
+           End-String
+           Write Recon-Line After Advancing 2 Lines.
+
+       0200-Read-Prior.
+           Read Prior-Sorted
+              At End Set Ws-Prior-Eof To True
+           End-Read.
+
+       0300-Read-Current.
+           Read Current-Sorted
+              At End Set Ws-Current-Eof To True
+           End-Read.
+
+       0400-Report-New-Hire.
+           Add 1 To Ws-New-Hire-Count
+           Move Spaces To Recon-Line
+           String Curr-Empno Delimited By Size
+              "  NEW HIRE    " Delimited By Size
+              Curr-Firstnme Delimited By Size
+              " " Delimited By Size
+              Curr-Lastname Delimited By Size
+              " DEPT " Delimited By Size
+              Curr-Workdept Delimited By Size
+              Into Recon-Line
+           End-String
+           Write Recon-Line After Advancing 1 Lines.
+
+       0500-Report-Dropped.
+           Add 1 To Ws-Dropped-Count
+           Move Spaces To Recon-Line
+           String Prior-Empno Delimited By Size
+              "  DROPPED     " Delimited By Size
+              Prior-Firstnme Delimited By Size
+              " " Delimited By Size
+              Prior-Lastname Delimited By Size
+              " no longer on file" Delimited By Size
+              Into Recon-Line
+           End-String
+           Write Recon-Line After Advancing 1 Lines.
+
+       0600-Compare-Employee.
+           If Curr-Salary Not = Prior-Salary
+              Add 1 To Ws-Changed-Count
+              Move Prior-Salary To Ws-Edit-Prior-Salary
+              Move Curr-Salary To Ws-Edit-Curr-Salary
+              Move Spaces To Recon-Line
+              String Curr-Empno Delimited By Size
+                 "  SALARY CHG  " Delimited By Size
+                 Ws-Edit-Prior-Salary Delimited By Size
+                 " -> " Delimited By Size
+                 Ws-Edit-Curr-Salary Delimited By Size
+                 Into Recon-Line
+              End-String
+              Write Recon-Line After Advancing 1 Lines
+           End-If.
+
+           If Curr-Workdept Not = Prior-Workdept
+              Add 1 To Ws-Changed-Count
+              Move Spaces To Recon-Line
+              String Curr-Empno Delimited By Size
+                 "  DEPT XFER   " Delimited By Size
+                 Prior-Workdept Delimited By Size
+                 " -> " Delimited By Size
+                 Curr-Workdept Delimited By Size
+                 Into Recon-Line
+              End-String
+              Write Recon-Line After Advancing 1 Lines
+           End-If.
+
+       0700-Write-Report-Totals.
+           Move Spaces To Recon-Line
+           String "NEW HIRES: " Delimited By Size
+              Ws-New-Hire-Count Delimited By Size
+              "   CHANGES: " Delimited By Size
+              Ws-Changed-Count Delimited By Size
+              "   DROPPED: " Delimited By Size
+              Ws-Dropped-Count Delimited By Size
+              Into Recon-Line
+           End-String
+           Write Recon-Line After Advancing 2 Lines.
