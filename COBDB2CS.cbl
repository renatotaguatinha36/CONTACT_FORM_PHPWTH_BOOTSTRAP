@@ -0,0 +1,202 @@
+      * ---------------------------------------------------
+      *   Module Name: COBDB2CS.cbl
+      *
+      *   Description: Online ad hoc employee lookup transaction.
+      *
+      *   Purpose: Lets an operator key in an employee number and get
+      *   back the same employee columns COBOLDB2 pulls in its batch
+      *   extract (firstname, lastname, workdept, job, salary,
+      *   hiredate), on screen, without filing a batch job request
+      *   for a one-row question.
+      *
+      *   The Db2 connection for this transaction is handled by the
+      *   CICS-DB2 attachment facility (DB2CONN/DB2ENTRY for this
+      *   transaction's plan) - unlike the batch program, there is no
+      *   EXEC SQL CONNECT here.
+      *
+      *   Change history:
+      *   - Initial version.
+      *   - Every lookup (found, not found, or failed) now appends a
+      *     row to the same AUDREC-shaped audit trail COBOLDB2 uses,
+      *     via a WRITEQ TD to the AUDT extrapartition queue, so
+      *     compliance can see who queried an employee interactively
+      *     as well as through the batch extract.
+      *   - RECEIVE now checks RESP instead of letting a short or
+      *     cleared input abend the task.
+      *   - Bad input (RESP failure, or an empno that isn't 6 digits)
+      *     now writes its own audit row before returning, so a
+      *     rejected lookup attempt isn't silently missing from the
+      *     trail, and the operator prompt says what is actually
+      *     checked.
+      * ---------------------------------------------------
+       Identification Division.
+       Program-ID.  COBDB2CS.
+
+       Data Division.
+
+       Working-Storage Section.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *Employee columns fetched for the keyed-in empno.
+       COPY PROGPASS.
+
+       01 Ws-Empno                Pic x(06).
+       01 Ws-Last-Sqlcode         Pic s9(09) Value 0.
+       01 Ws-Resp                 Pic s9(08) Comp.
+       01 Ws-Current-Timestamp    Pic x(26).
+       01 Ws-User-Id              Pic x(08).
+       01 Ws-Invalid-Input-Sw     Pic x(01) Value 'N'.
+          88 Ws-Invalid-Input             Value 'Y'.
+
+      *Same audit record shape COBOLDB2 appends to for the batch
+      *extract - written here via WRITEQ TD rather than OPEN/WRITE,
+      *since this program has no native COBOL file I/O of its own.
+       COPY AUDREC.
+
+       01 Ws-Prompt-Text.
+          05 Filler  Pic x(40)
+             Value "ENTER EMPLOYEE NUMBER AND PRESS ENTER: ".
+
+       01 Ws-Output-Text.
+          05 Ws-Out-Label1        Pic x(12) Value "EMPNO......".
+          05 Ws-Out-Empno         Pic x(06).
+          05 Filler               Pic x(01).
+          05 Ws-Out-Label2        Pic x(12) Value "FIRSTNAME..".
+          05 Ws-Out-Firstnme      Pic x(30).
+
+       01 Ws-Output-Text2.
+          05 Ws-Out-Label3        Pic x(12) Value "LASTNAME...".
+          05 Ws-Out-Lastname      Pic x(15).
+          05 Filler               Pic x(01).
+          05 Ws-Out-Label4        Pic x(12) Value "DEPT/JOB...".
+          05 Ws-Out-Workdept      Pic x(03).
+          05 Filler               Pic x(01).
+          05 Ws-Out-Job           Pic x(08).
+
+       01 Ws-Output-Text3.
+          05 Ws-Out-Label5        Pic x(12) Value "SALARY.....".
+          05 Ws-Out-Salary        Pic -(7)9.99.
+          05 Filler               Pic x(01).
+          05 Ws-Out-Label6        Pic x(12) Value "HIREDATE...".
+          05 Ws-Out-Hiredate      Pic x(10).
+
+       01 Ws-Not-Found-Text.
+          05 Filler  Pic x(40)
+             Value "EMPLOYEE NOT ON FILE - TRY AGAIN".
+
+       01 Ws-Error-Text.
+          05 Filler  Pic x(30) Value "LOOKUP FAILED, SQLCODE=".
+          05 Ws-Err-Sqlcode       Pic -(9)9.
+
+       01 Ws-Bad-Input-Text.
+          05 Filler  Pic x(40)
+             Value "INVALID INPUT - ENTER A 6-DIGIT EMPNO".
+
+       Procedure Division.
+
+       0000-Main-Para.
+           EXEC CICS SEND TEXT FROM(Ws-Prompt-Text) ERASE END-EXEC
+
+           EXEC CICS RECEIVE INTO(Ws-Empno) LENGTH(6)
+              RESP(Ws-Resp)
+           END-EXEC.
+
+      *A short entry or a cleared screen comes back as LENGERR or
+      *MAPFAIL on RESP rather than a real empno, and a RESP of NORMAL
+      *only means six characters came back, not that they are
+      *digits - either way there is no usable empno to look up.
+           If Ws-Resp Not = DFHRESP(NORMAL)
+              Set Ws-Invalid-Input To True
+           Else
+              If Ws-Empno Not Numeric
+                 Set Ws-Invalid-Input To True
+              End-If
+           End-If.
+
+           If Ws-Invalid-Input
+              EXEC CICS SEND TEXT FROM(Ws-Bad-Input-Text) ERASE
+              END-EXEC
+              Perform 0200-Write-Audit-Record
+              EXEC CICS RETURN END-EXEC
+           End-If.
+
+           EXEC SQL SELECT firstnme, lastname, workdept, job,
+                    salary, hiredate
+              INTO :Firstnme, :Lastname, :Workdept, :Job,
+                   :Salary, :Hiredate
+              FROM employee
+              WHERE empno = :Ws-Empno
+           END-EXEC.
+
+           Move SQLCODE To Ws-Last-Sqlcode
+
+           Evaluate Ws-Last-Sqlcode
+              When 0
+                 Perform 0100-Send-Employee
+              When 100
+                 EXEC CICS SEND TEXT FROM(Ws-Not-Found-Text) ERASE
+                 END-EXEC
+              When Other
+                 Move Ws-Last-Sqlcode To Ws-Err-Sqlcode
+                 EXEC CICS SEND TEXT FROM(Ws-Error-Text) ERASE
+                 END-EXEC
+           End-Evaluate.
+
+           Perform 0200-Write-Audit-Record.
+
+           EXEC CICS RETURN END-EXEC.
+
+       0100-Send-Employee.
+           Move Ws-Empno To Ws-Out-Empno
+           Move Firstnme To Ws-Out-Firstnme
+           Move Lastname To Ws-Out-Lastname
+           Move Workdept To Ws-Out-Workdept
+           Move Job To Ws-Out-Job
+           Move Salary To Ws-Out-Salary
+           Move Hiredate To Ws-Out-Hiredate
+
+           EXEC CICS SEND TEXT FROM(Ws-Output-Text) ERASE END-EXEC
+           EXEC CICS SEND TEXT FROM(Ws-Output-Text2) END-EXEC
+           EXEC CICS SEND TEXT FROM(Ws-Output-Text3) END-EXEC.
+
+       0200-Write-Audit-Record.
+      *One audit row per interactive lookup attempt - found, not
+      *found, rejected as bad input, or failed - matching what
+      *COBOLDB2 records for the batch path.
+           Move Function Current-Date To Ws-Current-Timestamp
+           EXEC CICS ASSIGN USERID(Ws-User-Id) END-EXEC
+           Move Ws-Current-Timestamp To Audit-Timestamp
+           Move Ws-User-Id To Audit-Job-Id
+           Move Spaces To Audit-Workdept
+
+           If Ws-Invalid-Input
+      *Rejected before the SELECT ever ran - RC 24 (see AUDREC.cpy
+      *for the combined scale) keeps this distinct from a real SQL
+      *error (RC 16) here and from COBOLDB2's own use of RC 8 for a
+      *failed Db2 CONNECT in the shared audit trail. A RESP failure
+      *on RECEIVE means Ws-Empno was never populated, so Audit-Empno
+      *gets a clean blank here instead of whatever was left sitting
+      *in Ws-Empno.
+              Move Spaces To Audit-Empno
+              Move 0 To Audit-Sqlcode
+              Move 24 To Audit-Return-Code
+              Move 0 To Audit-Row-Count
+           Else
+              Move Ws-Empno To Audit-Empno
+              Move Ws-Last-Sqlcode To Audit-Sqlcode
+              Evaluate Ws-Last-Sqlcode
+                 When 0
+                    Move 0 To Audit-Return-Code
+                    Move 1 To Audit-Row-Count
+                 When 100
+                    Move 4 To Audit-Return-Code
+                    Move 0 To Audit-Row-Count
+                 When Other
+                    Move 16 To Audit-Return-Code
+                    Move 0 To Audit-Row-Count
+              End-Evaluate
+           End-If
+
+           EXEC CICS WRITEQ TD QUEUE('AUDT') FROM(Audit-Record)
+              LENGTH(LENGTH OF Audit-Record)
+           END-EXEC.
